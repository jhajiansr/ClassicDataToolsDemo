@@ -1,193 +1,1522 @@
-      *> ********************************************************************
-      *>
-      *> (C) Copyright 1984-2019 Micro Focus or one of its affiliates.
-      *>
-      *> The only warranties for products and services of Micro Focus and
-      *> its affiliates and licensors ("Micro Focus") are set forth in the
-      *> express warranty statements accompanying such products and services.
-      *> Nothing herein should be construed as constituting an additional
-      *> warranty.  Micro Focus shall not be liable for technical or editorial
-      *> errors or omissions contained herein.  The information contained
-      *> herein is subject to change without notice.
-      *>
-      *> Classic Data File Tools
-      *>
-      *> @(#)$Id: dfdstaff.cbl 1018038 2020-04-23 12:58:07Z jho $
-      *>
-      *
-      *> *****************************************************************
-       
-       
-
-      ****************************************************************
-      * All Rights Reserved.                                         *
-      * This sample code is supplied for demonstration purposes only *
-      * on an "as is" basis and is for use at your own risk.         *
-      ****************************************************************
-      *
-      *    NOTE.
-      *
-      *        This file must be built with the NOIBMCOMP directive.
-      * 
-      *        Use the COBOL dialect - Non-mainframe or add the
-      *        directive NOIBMCOMP to the Additional Directives
-      *        when using a mainframe dialect.
-      * 
-       program-id. Program1 as "dfdstaff".
-       
-       Environment Division.
-
-       Input-Output Section.
-
-       
-       
-       File-control.
-
-           Select  MF-FILE    assign to DFDSTAFF
-               file status is FILE-STATUS.
-           select stafffile assign to DFDSTAFF
-                file status is FILE-STATUS.
-            
-       Data Division.
-
-       File Section.
-       FD MF-FILE.
-       
-       01  EMPLOYEE-REC.
-           03  EM-CODE.
-               05  EM-POSITION             pic x.
-               05  EM-EMP-NUM              pic 9(6).
-           03  EM-AGE                  pic 9(2) comp.
-           03  EM-YEARS-WITH-COMPANY   pic 9(2) comp.
-           03  EM-DETAILS.
-               05  EM-NAME.
-                   07  EM-TITLE                pic x(5).
-                   07  EM-SURNAME              pic x(50).
-                   07  EM-INITIALS             pic x(10).
-                   07  EM-FIRST-NAME           pic x(50).
-               05  EM-ADDRESS.
-                   07  EM-STREET               pic x(40).
-                   07  EM-TOWN                 pic x(40).
-                   07  EM-AREA                 pic x(40).
-               05  EM-JOB-TITLE            pic x(20).
-               05  EM-DEPARTMENT           pic x(4).
-               05  EM-SALARY               pic 9(4)v9(2) comp.
-               05  EM-AVERAGE-HOURS-WEEK   pic 9(3) comp.
-
-               05  EM-EXTRAS.
-                   07  SLEEPING-ALLOWANCE  pic 9(2) comp.
-                   07  EM-LEAVE            pic 9 comp-3.
-
-               05  EM-PREVIOUS-JOBS        pic x(20) occurs 3 times.
-
-               05  EM-COMMENT.
-                   07  EM-COMMENTS         pic x(10).
-                   07  EM-AUTHOR-EMP-CODE.
-                       09  EM-AUTHOR-POS       pic x.
-                       09  EM-AUTHOR-NUM       pic 9(6).
-
-       01  MANAGER-REC.
-           03  MN-CODE.
-               05  MN-POSITION             pic x.
-               05  MN-EMP-NUM              pic 9(6).
-           03  MN-AGE                  pic 9(2) comp.
-           03  MN-YEARS-WITH-COMPANY   pic 9(2) comp.
-           03  MN-DETAILS.
-               05  MN-NAME.
-                   07  MN-TITLE                pic x(5).
-                   07  MN-SURNAME              pic x(50).
-                   07  MN-INITIALS             pic x(10).
-                   07  MN-FIRST-NAME           pic x(50).
-               05  MN-ADDRESS.
-                   07  MN-STREET               pic x(40).
-                   07  MN-TOWN                 pic x(40).
-                   07  MN-AREA                 pic x(40).
-               05  MN-JOB-TITLE            pic x(50).
-               05  MN-DEPARTMENT           pic x(4).
-               05  MN-SALARY               pic 9(10)v9(2) comp.
-               05  MN-BASIC-LEAVE          pic 9(3) comp-3.
-               05  MN-AVERAGE-HOURS-WEEK   pic 9(2) comp.
-
-               05  MN-EXTRAS.
-                   07  MN-CAR              pic x(20).
-                   07  MN-EXTRA-LEAVE      pic 9(10) comp.
-                   07  MN-BONUS            pic 9(2) comp.
-
-               05  MN-PREVIOUS-JOBS        pic x(20) occurs 6 times.
-
-               05  MN-COMMENT.
-                   07  MN-COMMENTS             pic x(60).
-                   07  MN-AUTHOR-EMP-CODE.
-                       09  MN-AUTHOR-POS       pic x.
-                       09  MN-AUTHOR-NUM       pic 9(6).
-
-       01  EXECUTIVE-REC.
-           03  EX-CODE.
-               05  EX-POSITION             pic x.
-               05  EX-EMP-NUM              pic 9(6).
-           03  EX-AGE                  pic 9(2) comp.
-           03  EX-YEARS-WITH-COMPANY   pic 9(2) comp.
-           03  EX-DETAILS.
-               05  EX-NAME.
-                   07  EX-TITLE                pic x(5).
-                   07  EX-SURNAME              pic x(50).
-                   07  EX-INITIALS             pic x(10).
-                   07  EX-FIRST-NAME           pic x(50).
-               05  EX-ADDRESS.
-                   07  EX-STREET               pic x(40).
-                   07  EX-TOWN                 pic x(40).
-                   07  EX-AREA                 pic x(40).
-               05  EX-JOB-TITLE            pic x(80).
-               05  EX-DEPARTMENT           pic x(4).
-               05  EX-SALARY               pic 9(16)v9(2) comp.
-               05  EX-BASIC-LEAVE          pic 9(10) comp-3.
-               05  EX-AVERAGE-HOURS-WEEK   pic 9 comp.
-
-               05  EX-EXTRAS.
-                   07  EX-HOUSE            pic x.
-                   07  EX-CAR              pic x(20).
-                   07  EX-EXTRA-LEAVE      pic 9(10) comp.
-                   07  EX-BONUS            pic 9(3) comp.
-                   07  EX-ADDITIONAL-LEAVE  pic 9(5).
-                   07  EX-GOLF-ALLOWANCE   redefines
-                       EX-ADDITIONAL-LEAVE pic 9(3)v9(2) comp.
-
-               05  EX-PREVIOUS-JOBS        pic x(20) occurs 8 times.
-
-               05  EX-COMMENT.
-                   07  EX-COMMENTS             pic x(90).
-                   07  EX-AUTHOR-EMP-CODE.
-                       09  EX-AUTHOR-POS       pic x.
-                       09  EX-AUTHOR-NUM       pic 9(6).
-
-       FD stafffile.
-       01 staff_file_rec.
-         03 staff_file pic x(300) value
-             "C:\Users\jhaji\source\repos\ConduitPractice\datavseq.dat". .
-
-
-       Working-Storage Section.
-       01 FILE-STATUS pic x(2).
-       01  REC-LEN pic 9(4) comp.
-       01 anykey pic x(80).
-      *01 staff_file pic x(300) value
-      *"C:\Users\jhaji\source\repos\ConduitPractice\datavseq.dat".
-
-
-
-
-       procedure division. 
-
-      *    open i-o MF-FILE.
-           open i-o stafffile.
-           read stafffile record into EMPLOYEE-REC.
-           display EM-NAME.
-           display "Enter any key to continue"
-           accept anykey.
-           close MF-FILE.
-      *    exec ado declare staffile datarows from staff_file
-      *    end-exec
-
-                 
-           goback.
-       end Program.
\ No newline at end of file
+000010*> ********************************************************************
+000020*>
+000030*> (C) Copyright 1984-2019 Micro Focus or one of its affiliates.
+000040*>
+000050*> The only warranties for products and services of Micro Focus and
+000060*> its affiliates and licensors ("Micro Focus") are set forth in the
+000070*> express warranty statements accompanying such products and services.
+000080*> Nothing herein should be construed as constituting an additional
+000090*> warranty.  Micro Focus shall not be liable for technical or editorial
+000100*> errors or omissions contained herein.  The information contained
+000110*> herein is subject to change without notice.
+000120*>
+000130*> Classic Data File Tools
+000140*>
+000150*> @(#)$Id: dfdstaff.cbl 1018038 2020-04-23 12:58:07Z jho $
+000160*>
+000170*
+000180*> *****************************************************************
+
+
+000190****************************************************************
+000200* All Rights Reserved.                                         *
+000210* This sample code is supplied for demonstration purposes only *
+000220* on an "as is" basis and is for use at your own risk.         *
+000230****************************************************************
+000240*
+000250*    NOTE.
+000260*
+000270*        This file must be built with the NOIBMCOMP directive.
+000280*
+000290*        Use the COBOL dialect - Non-mainframe or add the
+000300*        directive NOIBMCOMP to the Additional Directives
+000310*        when using a mainframe dialect.
+000320*
+000330****************************************************************
+000340* MODIFICATION HISTORY                                         *
+000350*                                                               *
+000360* DATE       INIT  DESCRIPTION                                 *
+000370* ---------- ----  ---------------------------------------------*
+000380* 2026-08-09 RSH   Added full-file listing report and position- *
+000390*                  code dispatch so manager and executive       *
+000400*                  records print using their own layout.        *
+000410* 2026-08-09 RSH   Converted STAFFFILE to an indexed file keyed  *
+000420*                  on employee number and added a one-employee   *
+000430*                  inquiry transaction.                          *
+000440* 2026-08-09 RSH   Added add/update/delete maintenance for       *
+000450*                  employee and manager records.                *
+000460* 2026-08-09 RSH   Added department payroll/leave summary report.*
+000470* 2026-08-09 RSH   Added the employee-to-manager and manager-to- *
+000480*                  executive promotion transaction.              *
+000490* 2026-08-09 RSH   Author/change stamping on every write, with a *
+000500*                  new audit log file.                           *
+000510* 2026-08-09 RSH   Added department/author exception report.    *
+000520* 2026-08-09 RSH   Added CSV extract for the payroll feed.       *
+000530* 2026-08-09 RSH   Externalized the STAFFFILE path via the       *
+000540*                  DFDSTAFF environment variable, added FILE     *
+000550*                  STATUS checking throughout and a checkpoint   *
+000560*                  file so a full-file run can restart.          *
+000570****************************************************************
+
+000580 identification division.
+
+000590 program-id. Program1 as "dfdstaff".
+
+000600 author.         R S HAJIAN.
+000610 installation.   CLASSIC DATA TOOLS.
+000620 date-written.   2019-06-01.
+000630 date-compiled.
+
+000640 environment division.
+
+000650 input-output section.
+
+000660 file-control.
+
+000670*> STAFFFILE holds EMPLOYEE-REC, MANAGER-REC and EXECUTIVE-REC -
+000680*> three record layouts sharing one physical record area, picked
+000690*> out at run time by the position byte in the record's code
+000700*> group.  The physical location of the file is no longer a
+000710*> literal - it comes from the DFDSTAFF environment variable (or
+000720*> JCL DD name) at OPEN time, set up in 1000-INITIALIZE.
+000730     select stafffile assign to dynamic DF-STAFFFILE-PATH
+000740         organization is indexed
+000750         access mode is dynamic
+000760         record key is EM-EMP-NUM
+000770         file status is FILE-STATUS.
+
+000780*> AUDITLOG records who changed what, and the before/after
+000790*> salary and department, every time a record is added, changed,
+000800*> removed or promoted.
+000810     select optional auditlog assign to dynamic DF-AUDITLOG-PATH
+000820         organization is line sequential
+000830         file status is DF-AUDIT-STATUS.
+
+000840*> EXCEPTFILE carries the department/author exception report.
+000850     select exceptfile assign to dynamic DF-EXCEPTFILE-PATH
+000860         organization is line sequential
+000870         file status is DF-EXCEPT-STATUS.
+
+000880*> CSVFILE carries the flat extract for the payroll feed.
+000890     select csvfile assign to dynamic DF-CSVFILE-PATH
+000900         organization is line sequential
+000910         file status is DF-CSV-STATUS.
+
+000920*> CHECKPTFILE holds the employee number of the last record
+000930*> successfully processed by a full-file run, so an interrupted
+000940*> nightly run can resume instead of starting over at record one.
+000950     select checkptfile assign to dynamic DF-CHECKPT-PATH
+000960         organization is line sequential
+000970         file status is DF-CKPT-STATUS.
+
+000980 data division.
+
+000990 file section.
+
+001000 fd  stafffile.
+
+001010 01  EMPLOYEE-REC.
+001020     03  EM-CODE.
+001030         05  EM-POSITION             pic x.
+001040         05  EM-EMP-NUM              pic 9(6).
+001050     03  EM-AGE                  pic 9(2) comp.
+001060     03  EM-YEARS-WITH-COMPANY   pic 9(2) comp.
+001070     03  EM-DETAILS.
+001080         05  EM-NAME.
+001090             07  EM-TITLE                pic x(5).
+001100             07  EM-SURNAME              pic x(50).
+001110             07  EM-INITIALS             pic x(10).
+001120             07  EM-FIRST-NAME           pic x(50).
+001130         05  EM-ADDRESS.
+001140             07  EM-STREET               pic x(40).
+001150             07  EM-TOWN                 pic x(40).
+001160             07  EM-AREA                 pic x(40).
+001170         05  EM-JOB-TITLE            pic x(20).
+001180         05  EM-DEPARTMENT           pic x(4).
+001190         05  EM-SALARY               pic 9(4)v9(2) comp.
+001200         05  EM-AVERAGE-HOURS-WEEK   pic 9(3) comp.
+
+001210         05  EM-EXTRAS.
+001220             07  SLEEPING-ALLOWANCE  pic 9(2) comp.
+001230             07  EM-LEAVE            pic 9 comp-3.
+
+001240         05  EM-PREVIOUS-JOBS        pic x(20) occurs 3 times.
+
+001250         05  EM-COMMENT.
+001260             07  EM-COMMENTS         pic x(10).
+001270             07  EM-AUTHOR-EMP-CODE.
+001280                 09  EM-AUTHOR-POS       pic x.
+001290                 09  EM-AUTHOR-NUM       pic 9(6).
+
+001300 01  MANAGER-REC.
+001310     03  MN-CODE.
+001320         05  MN-POSITION             pic x.
+001330         05  MN-EMP-NUM              pic 9(6).
+001340     03  MN-AGE                  pic 9(2) comp.
+001350     03  MN-YEARS-WITH-COMPANY   pic 9(2) comp.
+001360     03  MN-DETAILS.
+001370         05  MN-NAME.
+001380             07  MN-TITLE                pic x(5).
+001390             07  MN-SURNAME              pic x(50).
+001400             07  MN-INITIALS             pic x(10).
+001410             07  MN-FIRST-NAME           pic x(50).
+001420         05  MN-ADDRESS.
+001430             07  MN-STREET               pic x(40).
+001440             07  MN-TOWN                 pic x(40).
+001450             07  MN-AREA                 pic x(40).
+001460         05  MN-JOB-TITLE            pic x(50).
+001470         05  MN-DEPARTMENT           pic x(4).
+001480         05  MN-SALARY               pic 9(10)v9(2) comp.
+001490         05  MN-BASIC-LEAVE          pic 9(3) comp-3.
+001500         05  MN-AVERAGE-HOURS-WEEK   pic 9(2) comp.
+
+001510         05  MN-EXTRAS.
+001520             07  MN-CAR              pic x(20).
+001530             07  MN-EXTRA-LEAVE      pic 9(10) comp.
+001540             07  MN-BONUS            pic 9(2) comp.
+
+001550         05  MN-PREVIOUS-JOBS        pic x(20) occurs 6 times.
+
+001560         05  MN-COMMENT.
+001570             07  MN-COMMENTS             pic x(60).
+001580             07  MN-AUTHOR-EMP-CODE.
+001590                 09  MN-AUTHOR-POS       pic x.
+001600                 09  MN-AUTHOR-NUM       pic 9(6).
+
+001610 01  EXECUTIVE-REC.
+001620     03  EX-CODE.
+001630         05  EX-POSITION             pic x.
+001640         05  EX-EMP-NUM              pic 9(6).
+001650     03  EX-AGE                  pic 9(2) comp.
+001660     03  EX-YEARS-WITH-COMPANY   pic 9(2) comp.
+001670     03  EX-DETAILS.
+001680         05  EX-NAME.
+001690             07  EX-TITLE                pic x(5).
+001700             07  EX-SURNAME              pic x(50).
+001710             07  EX-INITIALS             pic x(10).
+001720             07  EX-FIRST-NAME           pic x(50).
+001730         05  EX-ADDRESS.
+001740             07  EX-STREET               pic x(40).
+001750             07  EX-TOWN                 pic x(40).
+001760             07  EX-AREA                 pic x(40).
+001770         05  EX-JOB-TITLE            pic x(80).
+001780         05  EX-DEPARTMENT           pic x(4).
+001790         05  EX-SALARY               pic 9(16)v9(2) comp.
+001800         05  EX-BASIC-LEAVE          pic 9(10) comp-3.
+001810         05  EX-AVERAGE-HOURS-WEEK   pic 9 comp.
+
+001820         05  EX-EXTRAS.
+001830             07  EX-HOUSE            pic x.
+001840             07  EX-CAR              pic x(20).
+001850             07  EX-EXTRA-LEAVE      pic 9(10) comp.
+001860             07  EX-BONUS            pic 9(3) comp.
+001870             07  EX-ADDITIONAL-LEAVE  pic 9(5).
+001880             07  EX-GOLF-ALLOWANCE   redefines
+001890                 EX-ADDITIONAL-LEAVE pic 9(3)v9(2) comp.
+
+001900         05  EX-PREVIOUS-JOBS        pic x(20) occurs 8 times.
+
+001910         05  EX-COMMENT.
+001920             07  EX-COMMENTS             pic x(90).
+001930             07  EX-AUTHOR-EMP-CODE.
+001940                 09  EX-AUTHOR-POS       pic x.
+001950                 09  EX-AUTHOR-NUM       pic 9(6).
+
+001960 fd  auditlog.
+
+001970 01  AUDIT-REC.
+001980     03  AUD-DATE                pic 9(8).
+001990     03  AUD-TIME                pic 9(8).
+002000     03  AUD-ACTING-EMP-CODE.
+002010         05  AUD-ACTING-POS      pic x.
+002020         05  AUD-ACTING-NUM      pic 9(6).
+002030     03  AUD-ACTION              pic x(8).
+002040     03  AUD-TARGET-EMP-CODE.
+002050         05  AUD-TARGET-POS      pic x.
+002060         05  AUD-TARGET-NUM      pic 9(6).
+002070     03  AUD-BEFORE-DEPARTMENT   pic x(4).
+002080     03  AUD-AFTER-DEPARTMENT    pic x(4).
+002090     03  AUD-BEFORE-SALARY       pic 9(16)v9(2).
+002100     03  AUD-AFTER-SALARY        pic 9(16)v9(2).
+
+002110 fd  exceptfile.
+
+002120 01  EXCEPT-LINE                 pic x(132).
+
+002130 fd  csvfile.
+
+002140 01  CSV-LINE                    pic x(230).
+
+002150 fd  checkptfile.
+
+002160 01  CHECKPOINT-REC.
+002170     03  CKPT-OPERATION          pic x(8).
+002180     03  CKPT-LAST-EMP-NUM       pic 9(6).
+002190     03  FILLER                  pic x(66).
+
+002200 working-storage section.
+
+002210 01  FILE-STATUS                 pic x(2).
+002220 01  anykey                      pic x(80).
+
+002230****************************************************************
+002240* File-status fields for the secondary files.                  *
+002250****************************************************************
+002260 01  DF-AUDIT-STATUS              pic x(2).
+002270 01  DF-EXCEPT-STATUS             pic x(2).
+002280 01  DF-CSV-STATUS                pic x(2).
+002290 01  DF-CKPT-STATUS               pic x(2).
+
+002300****************************************************************
+002310* Run-time file assignments, resolved from the environment.    *
+002320****************************************************************
+002330 01  DF-STAFFFILE-PATH            pic x(250) value spaces.
+002340 01  DF-AUDITLOG-PATH             pic x(250) value spaces.
+002350 01  DF-EXCEPTFILE-PATH           pic x(250) value spaces.
+002360 01  DF-CSVFILE-PATH              pic x(250) value spaces.
+002370 01  DF-CHECKPT-PATH              pic x(250) value spaces.
+
+002380****************************************************************
+002390* Switches and their condition names.                          *
+002400****************************************************************
+002410 01  DF-SWITCHES.
+002420     05  DF-EOF-SWITCH             pic x value "N".
+002430         88  DF-END-OF-FILE            value "Y".
+002440     05  DF-EXIT-SWITCH            pic x value "N".
+002450         88  DF-EXIT-PROGRAM           value "Y".
+002460     05  DF-FOUND-SWITCH           pic x value "N".
+002470         88  DF-RECORD-WAS-FOUND       value "Y".
+
+002480****************************************************************
+002490* Menu and prompt work areas.                                  *
+002500****************************************************************
+002510 77  DF-MENU-CHOICE          pic x(1).
+002520 77  DF-MAINT-CHOICE         pic x(1).
+002530 77  DF-CONFIRM              pic x(1).
+002540 77  DF-INQUIRY-EMP-NUM      pic 9(6).
+002550 77  DF-RECORD-COUNTER       pic 9(7) comp value zero.
+002560 77  DF-CHECKPOINT-INTERVAL  pic 9(5) comp value 100.
+002570 77  DF-CHECKPOINT-VALUE     pic 9(6) value zero.
+002580 77  DF-CKPT-QUOTIENT        pic 9(7) comp value zero.
+002590 77  DF-CKPT-REMAINDER       pic 9(7) comp value zero.
+002600****************************************************************
+002610* DF-CURRENT-OPERATION - which full-file operation (LIST or    *
+002620* CSV) is running, so a checkpoint left by one operation is    *
+002630* never mistaken for the other's.  Set before 7010/7020/7030   *
+002640* are performed.                                               *
+002650****************************************************************
+002660 77  DF-CURRENT-OPERATION    pic x(8).
+002670 77  DF-SUB                  pic 9(3) comp value zero.
+002680 77  DF-LOOKUP-DEPT          pic x(4).
+002690 77  DF-CHECK-DEPT           pic x(4).
+002700 77  DF-OWNER-CODE           pic x(7).
+002710 77  DF-AUTHOR-CODE          pic x(7).
+
+002720****************************************************************
+002730* Acting employee code - who is making the change - captured   *
+002740* once per maintenance or promotion transaction and stamped    *
+002750* onto every record that transaction writes or rewrites.       *
+002760****************************************************************
+002770 01  DF-ACTING-EMP-CODE.
+002780     05  DF-ACTING-POS             pic x.
+002790     05  DF-ACTING-NUM             pic 9(6).
+
+002800****************************************************************
+002810* Before/after snapshot used to build audit log entries.       *
+002820****************************************************************
+002830 01  DF-AUDIT-SNAPSHOT.
+002840     05  DF-AUDIT-ACTION            pic x(8).
+002850     05  DF-AUDIT-BEFORE-DEPT       pic x(4).
+002860     05  DF-AUDIT-AFTER-DEPT        pic x(4).
+002870     05  DF-AUDIT-BEFORE-SALARY    pic 9(16)v9(2).
+002880     05  DF-AUDIT-AFTER-SALARY     pic 9(16)v9(2).
+
+002890****************************************************************
+002900* Approved department table - built from a literal list so new *
+002910* codes can be added in one place without touching the logic.  *
+002920****************************************************************
+002930 01  DF-APPROVED-DEPT-LIST.
+002940     05  filler                  pic x(40) value
+002950         "SALEMKTGFINCHRMPITSPOPSPLGLPADMNPRODEXEC".
+002960 01  DF-APPROVED-DEPT-TABLE redefines DF-APPROVED-DEPT-LIST.
+002970     05  DF-APPROVED-DEPT        pic x(4) occurs 10 times.
+
+002980****************************************************************
+002990* Department accumulator table for the payroll/leave summary.  *
+003000****************************************************************
+003010 01  DF-DEPT-TABLE.
+003020     05  DF-DEPT-ENTRY occurs 50 times indexed by DF-DEPT-IDX.
+003030         07  DF-DEPT-CODE            pic x(4).
+003040         07  DF-DEPT-EMP-COUNT       pic 9(7) comp.
+003050         07  DF-DEPT-SALARY-TOTAL    pic 9(16)v9(2) comp-3.
+003060         07  DF-DEPT-LEAVE-TOTAL     pic 9(9) comp-3.
+003070 77  DF-DEPT-COUNT                    pic 9(3) comp value zero.
+003080 77  DF-DFIDX                 pic 9(3) comp value zero.
+
+003090****************************************************************
+003100* Employee-code table used by the exception report to prove a  *
+003110* given EM-AUTHOR-EMP-CODE actually exists on the file.        *
+003120****************************************************************
+003130 01  DF-CODE-TABLE.
+003140     05  DF-CODE-ENTRY pic x(7) occurs 2000 times
+003150         indexed by DF-CODE-IDX.
+003160 77  DF-CODE-COUNT                     pic 9(4) comp value zero.
+
+003170****************************************************************
+003180* Maintenance and promotion work areas.                        *
+003190****************************************************************
+003200 77  DF-NEW-SALARY                      pic 9(10)v9(2).
+003210 77  DF-NEW-DEPARTMENT                   pic x(4).
+003220 77  DF-NEW-AVG-HOURS                     pic 9(3).
+003230 77  DF-NEW-ALLOWANCE                      pic 9(2).
+003240 77  DF-NEW-JOB-TITLE                       pic x(80).
+
+003250****************************************************************
+003260* DF-PROMOTE-SNAPSHOT - EMPLOYEE-REC, MANAGER-REC and            *
+003270* EXECUTIVE-REC all share one physical record area in the FD,    *
+003280* so the fields a promotion carries across have to be copied    *
+003290* out here before INITIALIZE repaints that area under the next  *
+003300* tier's record - otherwise the source fields would already be  *
+003310* gone by the time they are moved.                               *
+003320****************************************************************
+003330 01  DF-PROMOTE-SNAPSHOT.
+003340     05  DF-PR-EMP-NUM           pic 9(6).
+003350     05  DF-PR-AGE               pic 9(2).
+003360     05  DF-PR-YEARS             pic 9(2).
+003370     05  DF-PR-NAME              pic x(115).
+003380     05  DF-PR-ADDRESS           pic x(120).
+003390     05  DF-PR-DEPARTMENT        pic x(4).
+003400     05  DF-PR-SALARY            pic 9(16)v9(2).
+003410     05  DF-PR-AVG-HOURS         pic 9(3).
+003420     05  DF-PR-JOB-TITLE         pic x(80).
+003430     05  DF-PR-PREV-JOBS         pic x(20) occurs 8 times.
+
+003440****************************************************************
+003450* CSV extract work area - one row of the flat extract.         *
+003460****************************************************************
+003470 01  DF-CSV-WORK.
+003480     05  DF-CSV-CODE                pic x(7).
+003490     05  DF-CSV-COMMA-1             pic x value ",".
+003500     05  DF-CSV-NAME                pic x(115).
+003510     05  DF-CSV-COMMA-2             pic x value ",".
+003520     05  DF-CSV-DEPARTMENT          pic x(4).
+003530     05  DF-CSV-COMMA-3             pic x value ",".
+003540     05  DF-CSV-SALARY              pic z(15)9.99.
+003550     05  DF-CSV-COMMA-4             pic x value ",".
+003560     05  DF-CSV-JOB-TITLE           pic x(80).
+
+003570 procedure division.
+
+003580****************************************************************
+003590* 0000-MAINLINE - open the files, drive the menu until the     *
+003600* operator chooses to quit, close down cleanly.                *
+003610****************************************************************
+003620 0000-MAINLINE.
+003630     perform 1000-INITIALIZE thru 1000-EXIT.
+003640     perform 2000-PROCESS-MENU thru 2000-EXIT
+003650         until DF-EXIT-PROGRAM.
+003660     perform 9800-TERMINATE thru 9800-EXIT.
+003670     goback.
+003680 0000-EXIT.
+003690     exit.
+
+003700****************************************************************
+003710* 1000-INITIALIZE - resolve the run-time file assignments from *
+003720* the environment (falling back to the JCL-style logical name  *
+003730* when no override is present) and open STAFFFILE.             *
+003740****************************************************************
+003750 1000-INITIALIZE.
+003760     accept DF-STAFFFILE-PATH from environment "DFDSTAFF".
+003770     if DF-STAFFFILE-PATH = spaces
+003780         move "DFDSTAFF" to DF-STAFFFILE-PATH
+003790     end-if.
+
+003800     accept DF-AUDITLOG-PATH from environment "DFAUDIT".
+003810     if DF-AUDITLOG-PATH = spaces
+003820         move "DFAUDIT" to DF-AUDITLOG-PATH
+003830     end-if.
+
+003840     accept DF-EXCEPTFILE-PATH from environment "DFEXCEPT".
+003850     if DF-EXCEPTFILE-PATH = spaces
+003860         move "DFEXCEPT" to DF-EXCEPTFILE-PATH
+003870     end-if.
+
+003880     accept DF-CSVFILE-PATH from environment "DFCSVOUT".
+003890     if DF-CSVFILE-PATH = spaces
+003900         move "DFCSVOUT" to DF-CSVFILE-PATH
+003910     end-if.
+
+003920     accept DF-CHECKPT-PATH from environment "DFCHKPT".
+003930     if DF-CHECKPT-PATH = spaces
+003940         move "DFCHKPT" to DF-CHECKPT-PATH
+003950     end-if.
+
+003960     open i-o stafffile.
+003970     if FILE-STATUS = "35"
+003980         open output stafffile
+003990         if FILE-STATUS not = "00"
+004000             perform 9900-ABEND thru 9900-EXIT
+004010         end-if
+004020         close stafffile
+004030         open i-o stafffile
+004040     end-if.
+004050     if FILE-STATUS not = "00"
+004060         perform 9900-ABEND thru 9900-EXIT
+004070     end-if.
+004080 1000-EXIT.
+004090     exit.
+
+004100****************************************************************
+004110* 2000-PROCESS-MENU - top level transaction dispatch.          *
+004120****************************************************************
+004130 2000-PROCESS-MENU.
+004140     display " ".
+004150     display "DFDSTAFF - STAFF FILE MAINTENANCE AND REPORTING".
+004160     display "1. FULL STAFF LISTING REPORT".
+004170     display "2. EMPLOYEE INQUIRY BY EMPLOYEE NUMBER".
+004180     display "3. MAINTENANCE (ADD/UPDATE/DELETE)".
+004190     display "4. DEPARTMENT PAYROLL AND LEAVE SUMMARY".
+004200     display "5. PROMOTE AN EMPLOYEE OR MANAGER".
+004210     display "6. DEPARTMENT/AUTHOR EXCEPTION REPORT".
+004220     display "7. CSV EXTRACT FOR THE PAYROLL FEED".
+004230     display "0. EXIT".
+004240     display "ENTER YOUR CHOICE: " with no advancing.
+004250     accept DF-MENU-CHOICE.
+
+004260     evaluate DF-MENU-CHOICE
+004270         when "1" perform 2100-LIST-REPORT thru 2100-EXIT
+004280         when "2" perform 2200-INQUIRY thru 2200-EXIT
+004290         when "3" perform 2300-MAINTENANCE thru 2300-EXIT
+004300         when "4" perform 2400-DEPT-SUMMARY thru 2400-EXIT
+004310         when "5" perform 2500-PROMOTION thru 2500-EXIT
+004320         when "6" perform 2600-EXCEPTION-REPORT thru 2600-EXIT
+004330         when "7" perform 2700-CSV-EXTRACT thru 2700-EXIT
+004340         when "0" move "Y" to DF-EXIT-SWITCH
+004350         when other
+004360             display "INVALID CHOICE - TRY AGAIN"
+004370     end-evaluate.
+004380 2000-EXIT.
+004390     exit.
+
+004400****************************************************************
+004410* 2100-LIST-REPORT - read DFDSTAFF from the beginning through  *
+004420* end of file and print a detail line for every record,       *
+004430* resuming from the last checkpoint if one is on file.         *
+004440****************************************************************
+004450 2100-LIST-REPORT.
+004460     move zero to DF-RECORD-COUNTER.
+004470     move "LIST" to DF-CURRENT-OPERATION.
+004480     perform 3110-REOPEN-STAFFFILE-FOR-SCAN thru 3110-EXIT.
+004490     perform 7030-POSITION-FROM-CHECKPOINT thru 7030-EXIT.
+004500     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+004510     perform 3200-ADVANCE-AND-DISPLAY thru 3200-EXIT
+004520         until DF-END-OF-FILE.
+004530     display "END OF LISTING - RECORDS LISTED: "
+004540         DF-RECORD-COUNTER.
+004550     perform 7020-CLEAR-CHECKPOINT thru 7020-EXIT.
+004560     display "PRESS ENTER TO CONTINUE" with no advancing.
+004570     accept anykey.
+004580 2100-EXIT.
+004590     exit.
+
+004600****************************************************************
+004610* 2200-INQUIRY - keyed read of a single employee/manager/       *
+004620* executive record by employee number.                         *
+004630****************************************************************
+004640 2200-INQUIRY.
+004650     display "ENTER EMPLOYEE NUMBER: " with no advancing.
+004660     accept DF-INQUIRY-EMP-NUM.
+004670     move DF-INQUIRY-EMP-NUM to EM-EMP-NUM.
+004680     read stafffile record
+004690         invalid key
+004700             display "NO RECORD FOUND FOR EMPLOYEE NUMBER "
+004710                 DF-INQUIRY-EMP-NUM
+004720             go to 2200-EXIT
+004730     end-read.
+004740     if FILE-STATUS not = "00"
+004750         perform 9900-ABEND thru 9900-EXIT
+004760     end-if.
+004770     perform 3000-DISPATCH-DISPLAY thru 3000-EXIT.
+004780 2200-EXIT.
+004790     exit.
+
+004800****************************************************************
+004810* 2300-MAINTENANCE - add, update or delete a record.           *
+004820****************************************************************
+004830 2300-MAINTENANCE.
+004840     display "A)DD  U)PDATE  D)ELETE  R)ETURN : "
+004850         with no advancing.
+004860     accept DF-MAINT-CHOICE.
+004870*>   Acting-employee prompt only applies to choices that actually
+004880*>   write to STAFFFILE - skip it on R)ETURN or an unknown key.
+004890     evaluate DF-MAINT-CHOICE
+004900         when "A"
+004910             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+004920             perform 2310-ADD-RECORD thru 2310-EXIT
+004930         when "a"
+004940             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+004950             perform 2310-ADD-RECORD thru 2310-EXIT
+004960         when "U"
+004970             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+004980             perform 2320-UPDATE-RECORD thru 2320-EXIT
+004990         when "u"
+005000             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+005010             perform 2320-UPDATE-RECORD thru 2320-EXIT
+005020         when "D"
+005030             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+005040             perform 2330-DELETE-RECORD thru 2330-EXIT
+005050         when "d"
+005060             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+005070             perform 2330-DELETE-RECORD thru 2330-EXIT
+005080         when other
+005090             continue
+005100     end-evaluate.
+005110 2300-EXIT.
+005120     exit.
+
+005130****************************************************************
+005140* 2310-ADD-RECORD - add a new EMPLOYEE-REC.  Managers and      *
+005150* executives are created by promoting an employee (2500).      *
+005160****************************************************************
+005170 2310-ADD-RECORD.
+005180     initialize EMPLOYEE-REC.
+005190     move "E" to EM-POSITION.
+005200     display "ENTER NEW EMPLOYEE NUMBER: " with no advancing.
+005210     accept EM-EMP-NUM.
+005220     display "ENTER SURNAME: " with no advancing.
+005230     accept EM-SURNAME.
+005240     display "ENTER FIRST NAME: " with no advancing.
+005250     accept EM-FIRST-NAME.
+005260     display "ENTER DEPARTMENT: " with no advancing.
+005270     accept EM-DEPARTMENT.
+005280     display "ENTER JOB TITLE: " with no advancing.
+005290     accept EM-JOB-TITLE.
+005300     display "ENTER SALARY: " with no advancing.
+005310     accept EM-SALARY.
+
+005320     move "ADD" to DF-AUDIT-ACTION.
+005330     move spaces to DF-AUDIT-BEFORE-DEPT.
+005340     move zero to DF-AUDIT-BEFORE-SALARY.
+005350     move EM-DEPARTMENT to DF-AUDIT-AFTER-DEPT.
+005360     move EM-SALARY to DF-AUDIT-AFTER-SALARY.
+005370     perform 6100-STAMP-EMPLOYEE-AUDIT thru 6100-EXIT.
+
+005380     write EMPLOYEE-REC
+005390         invalid key
+005400             display "EMPLOYEE NUMBER ALREADY EXISTS"
+005410             go to 2310-EXIT
+005420     end-write.
+005430     if FILE-STATUS not = "00"
+005440         perform 9900-ABEND thru 9900-EXIT
+005450     end-if.
+005460     perform 6900-WRITE-AUDIT-ENTRY thru 6900-EXIT.
+005470     display "EMPLOYEE RECORD ADDED".
+005480 2310-EXIT.
+005490     exit.
+
+005500****************************************************************
+005510* 2320-UPDATE-RECORD - change salary, department, hours and    *
+005520* the allowance/extra-leave field on an existing record.       *
+005530****************************************************************
+005540 2320-UPDATE-RECORD.
+005550     display "ENTER EMPLOYEE NUMBER TO UPDATE: "
+005560         with no advancing.
+005570     accept DF-INQUIRY-EMP-NUM.
+005580     move DF-INQUIRY-EMP-NUM to EM-EMP-NUM.
+005590     read stafffile record
+005600         invalid key
+005610             display "NO RECORD FOUND FOR EMPLOYEE NUMBER "
+005620                 DF-INQUIRY-EMP-NUM
+005630             go to 2320-EXIT
+005640     end-read.
+005650     if FILE-STATUS not = "00"
+005660         perform 9900-ABEND thru 9900-EXIT
+005670     end-if.
+
+005680     evaluate EM-POSITION
+005690         when "E"
+005700             perform 2321-UPDATE-EMPLOYEE-FIELDS thru 2321-EXIT
+005710         when "M"
+005720             perform 2322-UPDATE-MANAGER-FIELDS thru 2322-EXIT
+005730         when other
+005740             display "ONLY EMPLOYEE AND MANAGER RECORDS CAN BE "
+005750                 "UPDATED HERE"
+005760     end-evaluate.
+005770 2320-EXIT.
+005780     exit.
+
+005790 2321-UPDATE-EMPLOYEE-FIELDS.
+005800     move EM-DEPARTMENT to DF-AUDIT-BEFORE-DEPT.
+005810     move EM-SALARY to DF-AUDIT-BEFORE-SALARY.
+
+005820     display "NEW SALARY (ENTER TO LEAVE UNCHANGED): "
+005830         with no advancing.
+005840     accept DF-NEW-SALARY.
+005850     if DF-NEW-SALARY not = zero
+005860         move DF-NEW-SALARY to EM-SALARY
+005870     end-if.
+005880     display "NEW DEPARTMENT (ENTER TO LEAVE UNCHANGED): "
+005890         with no advancing.
+005900     accept DF-NEW-DEPARTMENT.
+005910     if DF-NEW-DEPARTMENT not = spaces
+005920         move DF-NEW-DEPARTMENT to EM-DEPARTMENT
+005930     end-if.
+005940     display "NEW AVERAGE HOURS PER WEEK (0 = UNCHANGED): "
+005950         with no advancing.
+005960     accept DF-NEW-AVG-HOURS.
+005970     if DF-NEW-AVG-HOURS not = zero
+005980         move DF-NEW-AVG-HOURS to EM-AVERAGE-HOURS-WEEK
+005990     end-if.
+006000     display "NEW SLEEPING ALLOWANCE (0 = UNCHANGED): "
+006010         with no advancing.
+006020     accept DF-NEW-ALLOWANCE.
+006030     if DF-NEW-ALLOWANCE not = zero
+006040         move DF-NEW-ALLOWANCE to SLEEPING-ALLOWANCE
+006050     end-if.
+
+006060     move "UPDATE" to DF-AUDIT-ACTION.
+006070     move EM-DEPARTMENT to DF-AUDIT-AFTER-DEPT.
+006080     move EM-SALARY to DF-AUDIT-AFTER-SALARY.
+006090     perform 6100-STAMP-EMPLOYEE-AUDIT thru 6100-EXIT.
+
+006100     rewrite EMPLOYEE-REC
+006110         invalid key
+006120             display "RECORD COULD NOT BE REWRITTEN"
+006130             go to 2321-EXIT
+006140     end-rewrite.
+006150     if FILE-STATUS not = "00"
+006160         perform 9900-ABEND thru 9900-EXIT
+006170     end-if.
+006180     perform 6900-WRITE-AUDIT-ENTRY thru 6900-EXIT.
+006190     display "EMPLOYEE RECORD UPDATED".
+006200 2321-EXIT.
+006210     exit.
+
+006220 2322-UPDATE-MANAGER-FIELDS.
+006230     move MN-DEPARTMENT to DF-AUDIT-BEFORE-DEPT.
+006240     move MN-SALARY to DF-AUDIT-BEFORE-SALARY.
+
+006250     display "NEW SALARY (ENTER TO LEAVE UNCHANGED): "
+006260         with no advancing.
+006270     accept DF-NEW-SALARY.
+006280     if DF-NEW-SALARY not = zero
+006290         move DF-NEW-SALARY to MN-SALARY
+006300     end-if.
+006310     display "NEW DEPARTMENT (ENTER TO LEAVE UNCHANGED): "
+006320         with no advancing.
+006330     accept DF-NEW-DEPARTMENT.
+006340     if DF-NEW-DEPARTMENT not = spaces
+006350         move DF-NEW-DEPARTMENT to MN-DEPARTMENT
+006360     end-if.
+006370     display "NEW AVERAGE HOURS PER WEEK (0 = UNCHANGED): "
+006380         with no advancing.
+006390     accept DF-NEW-AVG-HOURS.
+006400     if DF-NEW-AVG-HOURS not = zero
+006410         move DF-NEW-AVG-HOURS to MN-AVERAGE-HOURS-WEEK
+006420     end-if.
+
+006430     move "UPDATE" to DF-AUDIT-ACTION.
+006440     move MN-DEPARTMENT to DF-AUDIT-AFTER-DEPT.
+006450     move MN-SALARY to DF-AUDIT-AFTER-SALARY.
+006460     perform 6200-STAMP-MANAGER-AUDIT thru 6200-EXIT.
+
+006470     rewrite MANAGER-REC
+006480         invalid key
+006490             display "RECORD COULD NOT BE REWRITTEN"
+006500             go to 2322-EXIT
+006510     end-rewrite.
+006520     if FILE-STATUS not = "00"
+006530         perform 9900-ABEND thru 9900-EXIT
+006540     end-if.
+006550     perform 6900-WRITE-AUDIT-ENTRY thru 6900-EXIT.
+006560     display "MANAGER RECORD UPDATED".
+006570 2322-EXIT.
+006580     exit.
+
+006590****************************************************************
+006600* 2330-DELETE-RECORD - remove a record for someone who leaves. *
+006610****************************************************************
+006620 2330-DELETE-RECORD.
+006630     display "ENTER EMPLOYEE NUMBER TO DELETE: "
+006640         with no advancing.
+006650     accept DF-INQUIRY-EMP-NUM.
+006660     move DF-INQUIRY-EMP-NUM to EM-EMP-NUM.
+006670     read stafffile record
+006680         invalid key
+006690             display "NO RECORD FOUND FOR EMPLOYEE NUMBER "
+006700                 DF-INQUIRY-EMP-NUM
+006710             go to 2330-EXIT
+006720     end-read.
+006730     if FILE-STATUS not = "00"
+006740         perform 9900-ABEND thru 9900-EXIT
+006750     end-if.
+
+006760     display "CONFIRM DELETE (Y/N): " with no advancing.
+006770     accept DF-CONFIRM.
+006780     if DF-CONFIRM not = "Y" and DF-CONFIRM not = "y"
+006790         display "DELETE CANCELLED"
+006800         go to 2330-EXIT
+006810     end-if.
+
+006820     move "DELETE" to DF-AUDIT-ACTION.
+006830     evaluate EM-POSITION
+006840         when "E"
+006850             move EM-DEPARTMENT to DF-AUDIT-BEFORE-DEPT
+006860             move EM-SALARY to DF-AUDIT-BEFORE-SALARY
+006870         when "M"
+006880             move MN-DEPARTMENT to DF-AUDIT-BEFORE-DEPT
+006890             move MN-SALARY to DF-AUDIT-BEFORE-SALARY
+006900         when "X"
+006910             move EX-DEPARTMENT to DF-AUDIT-BEFORE-DEPT
+006920             move EX-SALARY to DF-AUDIT-BEFORE-SALARY
+006930         when other
+006940             display "UNRECOGNIZED POSITION CODE - RECORD NOT "
+006950                 "DELETED: " EM-POSITION
+006960             go to 2330-EXIT
+006970     end-evaluate.
+006980     move spaces to DF-AUDIT-AFTER-DEPT.
+006990     move zero to DF-AUDIT-AFTER-SALARY.
+007000     move EM-CODE to AUD-TARGET-EMP-CODE.
+
+007010     delete stafffile record
+007020         invalid key
+007030             display "RECORD COULD NOT BE DELETED"
+007040             go to 2330-EXIT
+007050     end-delete.
+007060     if FILE-STATUS not = "00"
+007070         perform 9900-ABEND thru 9900-EXIT
+007080     end-if.
+007090     perform 6900-WRITE-AUDIT-ENTRY thru 6900-EXIT.
+007100     display "RECORD DELETED".
+007110 2330-EXIT.
+007120     exit.
+
+007130****************************************************************
+007140* 2400-DEPT-SUMMARY - one pass of DFDSTAFF accumulating total  *
+007150* salary cost and outstanding leave by department, across all  *
+007160* three record types, then prints the totals.                  *
+007170****************************************************************
+007180 2400-DEPT-SUMMARY.
+007190     move zero to DF-DEPT-COUNT.
+007200     perform 3110-REOPEN-STAFFFILE-FOR-SCAN thru 3110-EXIT.
+007210     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+007220     perform 2410-ACCUM-DEPT-TOTALS thru 2410-EXIT
+007230         until DF-END-OF-FILE.
+007240     perform 2430-PRINT-DEPT-TOTALS thru 2430-EXIT.
+007250     display "PRESS ENTER TO CONTINUE" with no advancing.
+007260     accept anykey.
+007270 2400-EXIT.
+007280     exit.
+
+007290 2410-ACCUM-DEPT-TOTALS.
+007300     evaluate EM-POSITION
+007310         when "E"
+007320             move EM-DEPARTMENT to DF-LOOKUP-DEPT
+007330             perform 2420-FIND-OR-ADD-DEPT thru 2420-EXIT
+007340             add 1 to DF-DEPT-EMP-COUNT(DF-DFIDX)
+007350             add EM-SALARY to DF-DEPT-SALARY-TOTAL(DF-DFIDX)
+007360             add EM-LEAVE to DF-DEPT-LEAVE-TOTAL(DF-DFIDX)
+007370         when "M"
+007380             move MN-DEPARTMENT to DF-LOOKUP-DEPT
+007390             perform 2420-FIND-OR-ADD-DEPT thru 2420-EXIT
+007400             add 1 to DF-DEPT-EMP-COUNT(DF-DFIDX)
+007410             add MN-SALARY to DF-DEPT-SALARY-TOTAL(DF-DFIDX)
+007420             add MN-BASIC-LEAVE to DF-DEPT-LEAVE-TOTAL(DF-DFIDX)
+007430             add MN-EXTRA-LEAVE to DF-DEPT-LEAVE-TOTAL(DF-DFIDX)
+007440         when "X"
+007450             move EX-DEPARTMENT to DF-LOOKUP-DEPT
+007460             perform 2420-FIND-OR-ADD-DEPT thru 2420-EXIT
+007470             add 1 to DF-DEPT-EMP-COUNT(DF-DFIDX)
+007480             add EX-SALARY to DF-DEPT-SALARY-TOTAL(DF-DFIDX)
+007490             add EX-BASIC-LEAVE to DF-DEPT-LEAVE-TOTAL(DF-DFIDX)
+007500             add EX-EXTRA-LEAVE to DF-DEPT-LEAVE-TOTAL(DF-DFIDX)
+007510             add EX-ADDITIONAL-LEAVE
+007520                 to DF-DEPT-LEAVE-TOTAL(DF-DFIDX)
+007530         when other
+007540             display "UNRECOGNIZED POSITION CODE ON RECORD: "
+007550                 EM-POSITION
+007560     end-evaluate.
+007570     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+007580 2410-EXIT.
+007590     exit.
+
+007600****************************************************************
+007610* 2420-FIND-OR-ADD-DEPT - linear search of the department      *
+007620* accumulator table; adds a new entry the first time a          *
+007630* department code is seen.  Sets DF-DFIDX.                      *
+007640****************************************************************
+007650 2420-FIND-OR-ADD-DEPT.
+007660     move zero to DF-DFIDX.
+007670     perform 2421-SEARCH-DEPT-TABLE thru 2421-EXIT
+007680         varying DF-SUB from 1 by 1
+007690         until DF-SUB > DF-DEPT-COUNT.
+007700     if DF-DFIDX = zero and DF-DEPT-COUNT < 50
+007710         add 1 to DF-DEPT-COUNT
+007720         move DF-LOOKUP-DEPT to DF-DEPT-CODE(DF-DEPT-COUNT)
+007730         move zero to DF-DEPT-EMP-COUNT(DF-DEPT-COUNT)
+007740         move zero to DF-DEPT-SALARY-TOTAL(DF-DEPT-COUNT)
+007750         move zero to DF-DEPT-LEAVE-TOTAL(DF-DEPT-COUNT)
+007760         move DF-DEPT-COUNT to DF-DFIDX
+007770     end-if.
+007780 2420-EXIT.
+007790     exit.
+
+007800 2421-SEARCH-DEPT-TABLE.
+007810     if DF-DEPT-CODE(DF-SUB) = DF-LOOKUP-DEPT
+007820         move DF-SUB to DF-DFIDX
+007830     end-if.
+007840 2421-EXIT.
+007850     exit.
+
+007860 2430-PRINT-DEPT-TOTALS.
+007870     display " ".
+007880     display "DEPARTMENT PAYROLL AND LEAVE-LIABILITY SUMMARY".
+007890     display "DEPT  HEADCOUNT       TOTAL SALARY  LEAVE DAYS".
+007900     perform 2431-PRINT-ONE-DEPT thru 2431-EXIT
+007910         varying DF-SUB from 1 by 1
+007920         until DF-SUB > DF-DEPT-COUNT.
+007930 2430-EXIT.
+007940     exit.
+
+007950 2431-PRINT-ONE-DEPT.
+007960     display DF-DEPT-CODE(DF-SUB) "  "
+007970         DF-DEPT-EMP-COUNT(DF-SUB) "  "
+007980         DF-DEPT-SALARY-TOTAL(DF-SUB) "  "
+007990         DF-DEPT-LEAVE-TOTAL(DF-SUB).
+008000 2431-EXIT.
+008010     exit.
+
+008020****************************************************************
+008030* 2500-PROMOTION - move an EMPLOYEE-REC to MANAGER-REC, or a   *
+008040* MANAGER-REC to EXECUTIVE-REC, carrying the common fields     *
+008050* across and filing the old job title into job history.        *
+008060****************************************************************
+008070 2500-PROMOTION.
+008080     display "ENTER EMPLOYEE NUMBER TO PROMOTE: "
+008090         with no advancing.
+008100     accept DF-INQUIRY-EMP-NUM.
+008110     move DF-INQUIRY-EMP-NUM to EM-EMP-NUM.
+008120     read stafffile record
+008130         invalid key
+008140             display "NO RECORD FOUND FOR EMPLOYEE NUMBER "
+008150                 DF-INQUIRY-EMP-NUM
+008160             go to 2500-EXIT
+008170     end-read.
+008180     if FILE-STATUS not = "00"
+008190         perform 9900-ABEND thru 9900-EXIT
+008200     end-if.
+
+008210*>   Acting-employee prompt only applies when a promotion is
+008220*>   actually going to be filed - skip it when there is no
+008230*>   further tier to promote into.
+008240     evaluate EM-POSITION
+008250         when "E"
+008260             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+008270             perform 2510-PROMOTE-EMPLOYEE-TO-MANAGER
+008280                 thru 2510-EXIT
+008290         when "M"
+008300             perform 6000-PROMPT-ACTING-EMPLOYEE thru 6000-EXIT
+008310             perform 2520-PROMOTE-MANAGER-TO-EXECUTIVE
+008320                 thru 2520-EXIT
+008330         when other
+008340             display "NO FURTHER TIER AVAILABLE FOR PROMOTION"
+008350     end-evaluate.
+008360 2500-EXIT.
+008370     exit.
+
+008380 2510-PROMOTE-EMPLOYEE-TO-MANAGER.
+008390*>   EMPLOYEE-REC and MANAGER-REC share one physical record area,
+008400*>   so every field carried forward has to be copied out to the
+008410*>   DF-PROMOTE-SNAPSHOT work area before INITIALIZE repaints that
+008420*>   area under the MANAGER-REC view.
+008430     move EM-EMP-NUM            to DF-PR-EMP-NUM.
+008440     move EM-AGE                to DF-PR-AGE.
+008450     move EM-YEARS-WITH-COMPANY to DF-PR-YEARS.
+008460     move EM-NAME               to DF-PR-NAME.
+008470     move EM-ADDRESS            to DF-PR-ADDRESS.
+008480     move EM-DEPARTMENT         to DF-PR-DEPARTMENT.
+008490     move EM-SALARY             to DF-PR-SALARY.
+008500     move EM-AVERAGE-HOURS-WEEK to DF-PR-AVG-HOURS.
+008510     move EM-JOB-TITLE          to DF-PR-JOB-TITLE.
+008520     perform 2511-SNAPSHOT-EMP-PREVIOUS-JOBS thru 2511-EXIT
+008530         varying DF-SUB from 1 by 1 until DF-SUB > 3.
+
+008540     initialize MANAGER-REC.
+008550     move "M"                    to MN-POSITION.
+008560     move DF-PR-EMP-NUM          to MN-EMP-NUM.
+008570     move DF-PR-AGE              to MN-AGE.
+008580     move DF-PR-YEARS            to MN-YEARS-WITH-COMPANY.
+008590     move DF-PR-NAME             to MN-NAME.
+008600     move DF-PR-ADDRESS          to MN-ADDRESS.
+008610     move DF-PR-DEPARTMENT       to MN-DEPARTMENT.
+008620     move DF-PR-SALARY           to MN-SALARY.
+008630*>   MN-AVERAGE-HOURS-WEEK is pic 9(2), but the outgoing
+008640*>   DF-PR-AVG-HOURS (from EM-AVERAGE-HOURS-WEEK pic 9(3)) can run
+008650*>   as high as 999 - clamp rather than let the MOVE silently
+008660*>   truncate off the high-order digit.
+008670     if DF-PR-AVG-HOURS > 99
+008680         move 99 to MN-AVERAGE-HOURS-WEEK
+008690         display "AVERAGE HOURS PER WEEK EXCEEDS MANAGER LIMIT - "
+008700             "CLAMPED TO 99"
+008710     else
+008720         move DF-PR-AVG-HOURS to MN-AVERAGE-HOURS-WEEK
+008730     end-if.
+
+008740     perform 2512-STORE-EMP-PREVIOUS-JOBS thru 2512-EXIT
+008750         varying DF-SUB from 1 by 1 until DF-SUB > 3.
+008760     move DF-PR-JOB-TITLE to MN-PREVIOUS-JOBS(4).
+
+008770     display "ENTER NEW JOB TITLE: " with no advancing.
+008780     accept MN-JOB-TITLE.
+
+008790     move "PROMOTE" to DF-AUDIT-ACTION.
+008800     move MN-DEPARTMENT to DF-AUDIT-AFTER-DEPT.
+008810     move MN-SALARY to DF-AUDIT-AFTER-SALARY.
+008820     move MN-DEPARTMENT to DF-AUDIT-BEFORE-DEPT.
+008830     move MN-SALARY to DF-AUDIT-BEFORE-SALARY.
+008840     perform 6200-STAMP-MANAGER-AUDIT thru 6200-EXIT.
+
+008850     move DF-PR-EMP-NUM to EM-EMP-NUM.
+008860     delete stafffile record
+008870         invalid key
+008880             display "OLD EMPLOYEE RECORD COULD NOT BE REMOVED"
+008890             go to 2510-EXIT
+008900     end-delete.
+008910     if FILE-STATUS not = "00"
+008920         perform 9900-ABEND thru 9900-EXIT
+008930     end-if.
+
+008940     write MANAGER-REC
+008950         invalid key
+008960             display "NEW MANAGER RECORD COULD NOT BE WRITTEN"
+008970             go to 2510-EXIT
+008980     end-write.
+008990     if FILE-STATUS not = "00"
+009000         perform 9900-ABEND thru 9900-EXIT
+009010     end-if.
+009020     perform 6900-WRITE-AUDIT-ENTRY thru 6900-EXIT.
+009030     display "EMPLOYEE PROMOTED TO MANAGER".
+009040 2510-EXIT.
+009050     exit.
+
+009060*>   Copies EM-PREVIOUS-JOBS into the snapshot before MANAGER-REC
+009070*>   is initialized, while the EM- fields are still intact.
+009080 2511-SNAPSHOT-EMP-PREVIOUS-JOBS.
+009090     move EM-PREVIOUS-JOBS(DF-SUB) to DF-PR-PREV-JOBS(DF-SUB).
+009100 2511-EXIT.
+009110     exit.
+
+009120*>   Copies the snapshotted previous jobs into MANAGER-REC, once
+009130*>   it is safe to address the MN- fields.
+009140 2512-STORE-EMP-PREVIOUS-JOBS.
+009150     move DF-PR-PREV-JOBS(DF-SUB) to MN-PREVIOUS-JOBS(DF-SUB).
+009160 2512-EXIT.
+009170     exit.
+
+009180 2520-PROMOTE-MANAGER-TO-EXECUTIVE.
+009190*>   MANAGER-REC and EXECUTIVE-REC share one physical record
+009200*>   area, so every field carried forward has to be copied out
+009210*>   to the snapshot before INITIALIZE repaints that area under
+009220*>   the EXECUTIVE-REC view.
+009230     move MN-EMP-NUM            to DF-PR-EMP-NUM.
+009240     move MN-AGE                to DF-PR-AGE.
+009250     move MN-YEARS-WITH-COMPANY to DF-PR-YEARS.
+009260     move MN-NAME               to DF-PR-NAME.
+009270     move MN-ADDRESS            to DF-PR-ADDRESS.
+009280     move MN-DEPARTMENT         to DF-PR-DEPARTMENT.
+009290     move MN-SALARY             to DF-PR-SALARY.
+009300     move MN-AVERAGE-HOURS-WEEK to DF-PR-AVG-HOURS.
+009310     move MN-JOB-TITLE          to DF-PR-JOB-TITLE.
+009320     perform 2521-SNAPSHOT-MGR-PREVIOUS-JOBS thru 2521-EXIT
+009330         varying DF-SUB from 1 by 1 until DF-SUB > 6.
+
+009340     initialize EXECUTIVE-REC.
+009350     move "X"                   to EX-POSITION.
+009360     move DF-PR-EMP-NUM         to EX-EMP-NUM.
+009370     move DF-PR-AGE             to EX-AGE.
+009380     move DF-PR-YEARS           to EX-YEARS-WITH-COMPANY.
+009390     move DF-PR-NAME            to EX-NAME.
+009400     move DF-PR-ADDRESS         to EX-ADDRESS.
+009410     move DF-PR-DEPARTMENT      to EX-DEPARTMENT.
+009420     move DF-PR-SALARY          to EX-SALARY.
+009430*>   EX-AVERAGE-HOURS-WEEK is pic 9, but the outgoing
+009440*>   DF-PR-AVG-HOURS (from MN-AVERAGE-HOURS-WEEK pic 9(2)) can run
+009450*>   as high as 99 - clamp rather than let the MOVE silently
+009460*>   truncate down to a single low-order digit.
+009470     if DF-PR-AVG-HOURS > 9
+009480         move 9 to EX-AVERAGE-HOURS-WEEK
+009490         display "AVERAGE HOURS PER WEEK EXCEEDS EXECUTIVE "
+009500             "LIMIT - CLAMPED TO 9"
+009510     else
+009520         move DF-PR-AVG-HOURS to EX-AVERAGE-HOURS-WEEK
+009530     end-if.
+
+009540     perform 2522-STORE-MGR-PREVIOUS-JOBS thru 2522-EXIT
+009550         varying DF-SUB from 1 by 1 until DF-SUB > 6.
+009560*>   EX-PREVIOUS-JOBS holds a 20-byte history entry at every tier,
+009570*>   same as EM-PREVIOUS-JOBS/MN-PREVIOUS-JOBS, while the outgoing
+009580*>   MN-JOB-TITLE is 50 bytes - only the first 20 characters of
+009590*>   the old job title can be kept in the history slot.  This is
+009600*>   explicit, not an accident of the MOVE.
+009610     move DF-PR-JOB-TITLE(1:20) to EX-PREVIOUS-JOBS(7).
+
+009620     display "ENTER NEW JOB TITLE: " with no advancing.
+009630     accept EX-JOB-TITLE.
+
+009640     move "PROMOTE" to DF-AUDIT-ACTION.
+009650     move EX-DEPARTMENT to DF-AUDIT-AFTER-DEPT.
+009660     move EX-SALARY to DF-AUDIT-AFTER-SALARY.
+009670     move EX-DEPARTMENT to DF-AUDIT-BEFORE-DEPT.
+009680     move EX-SALARY to DF-AUDIT-BEFORE-SALARY.
+009690     perform 6300-STAMP-EXECUTIVE-AUDIT thru 6300-EXIT.
+
+009700     move DF-PR-EMP-NUM to EM-EMP-NUM.
+009710     delete stafffile record
+009720         invalid key
+009730             display "OLD MANAGER RECORD COULD NOT BE REMOVED"
+009740             go to 2520-EXIT
+009750     end-delete.
+009760     if FILE-STATUS not = "00"
+009770         perform 9900-ABEND thru 9900-EXIT
+009780     end-if.
+
+009790     write EXECUTIVE-REC
+009800         invalid key
+009810             display "NEW EXECUTIVE RECORD COULD NOT BE WRITTEN"
+009820             go to 2520-EXIT
+009830     end-write.
+009840     if FILE-STATUS not = "00"
+009850         perform 9900-ABEND thru 9900-EXIT
+009860     end-if.
+009870     perform 6900-WRITE-AUDIT-ENTRY thru 6900-EXIT.
+009880     display "MANAGER PROMOTED TO EXECUTIVE".
+009890 2520-EXIT.
+009900     exit.
+
+009910*>   Copies MN-PREVIOUS-JOBS into the snapshot before
+009920*>   EXECUTIVE-REC is initialized, while the MN- fields are
+009930*>   still intact.
+009940 2521-SNAPSHOT-MGR-PREVIOUS-JOBS.
+009950     move MN-PREVIOUS-JOBS(DF-SUB) to DF-PR-PREV-JOBS(DF-SUB).
+009960 2521-EXIT.
+009970     exit.
+
+009980*>   Copies the snapshotted previous jobs into EXECUTIVE-REC,
+009990*>   once it is safe to address the EX- fields.
+010000 2522-STORE-MGR-PREVIOUS-JOBS.
+010010     move DF-PR-PREV-JOBS(DF-SUB) to EX-PREVIOUS-JOBS(DF-SUB).
+010020 2522-EXIT.
+010030     exit.
+
+010040****************************************************************
+010050* 2600-EXCEPTION-REPORT - two passes of DFDSTAFF.  The first   *
+010060* builds a table of every EM-CODE on file; the second flags    *
+010070* any record whose department is not on the approved list, or  *
+010080* whose author code does not match a code actually present.    *
+010090****************************************************************
+010100 2600-EXCEPTION-REPORT.
+010110     move zero to DF-CODE-COUNT.
+010120     perform 3110-REOPEN-STAFFFILE-FOR-SCAN thru 3110-EXIT.
+010130     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+010140     perform 2610-BUILD-CODE-TABLE thru 2610-EXIT
+010150         until DF-END-OF-FILE.
+
+010160     open output exceptfile.
+010170     if DF-EXCEPT-STATUS not = "00"
+010180         perform 9900-ABEND thru 9900-EXIT
+010190     end-if.
+
+010200     perform 3110-REOPEN-STAFFFILE-FOR-SCAN thru 3110-EXIT.
+010210     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+010220     perform 2620-VALIDATE-RECORDS thru 2620-EXIT
+010230         until DF-END-OF-FILE.
+
+010240     close exceptfile.
+010250     display "EXCEPTION REPORT WRITTEN TO " DF-EXCEPTFILE-PATH.
+010260     display "PRESS ENTER TO CONTINUE" with no advancing.
+010270     accept anykey.
+010280 2600-EXIT.
+010290     exit.
+
+010300 2610-BUILD-CODE-TABLE.
+010310     if DF-CODE-COUNT < 2000
+010320         add 1 to DF-CODE-COUNT
+010330         move EM-CODE to DF-CODE-ENTRY(DF-CODE-COUNT)
+010340     end-if.
+010350     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+010360 2610-EXIT.
+010370     exit.
+
+010380 2620-VALIDATE-RECORDS.
+010390     evaluate EM-POSITION
+010400         when "E"
+010410             move EM-CODE to DF-OWNER-CODE
+010420             move EM-DEPARTMENT to DF-CHECK-DEPT
+010430             move EM-AUTHOR-EMP-CODE to DF-AUTHOR-CODE
+010440             perform 2621-CHECK-DEPARTMENT thru 2621-EXIT
+010450             perform 2622-CHECK-AUTHOR thru 2622-EXIT
+010460         when "M"
+010470             move MN-CODE to DF-OWNER-CODE
+010480             move MN-DEPARTMENT to DF-CHECK-DEPT
+010490             move MN-AUTHOR-EMP-CODE to DF-AUTHOR-CODE
+010500             perform 2621-CHECK-DEPARTMENT thru 2621-EXIT
+010510             perform 2622-CHECK-AUTHOR thru 2622-EXIT
+010520         when "X"
+010530             move EX-CODE to DF-OWNER-CODE
+010540             move EX-DEPARTMENT to DF-CHECK-DEPT
+010550             move EX-AUTHOR-EMP-CODE to DF-AUTHOR-CODE
+010560             perform 2621-CHECK-DEPARTMENT thru 2621-EXIT
+010570             perform 2622-CHECK-AUTHOR thru 2622-EXIT
+010580         when other
+010590             move spaces to EXCEPT-LINE
+010600             string "UNRECOGNIZED POSITION CODE ON RECORD: "
+010610                 EM-POSITION
+010620                 delimited by size into EXCEPT-LINE
+010630             write EXCEPT-LINE
+010640             if DF-EXCEPT-STATUS not = "00"
+010650                 perform 9900-ABEND thru 9900-EXIT
+010660             end-if
+010670     end-evaluate.
+010680     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+010690 2620-EXIT.
+010700     exit.
+
+010710 2621-CHECK-DEPARTMENT.
+010720     move zero to DF-DFIDX.
+010730     perform 2623-SEARCH-APPROVED-DEPT thru 2623-EXIT
+010740         varying DF-SUB from 1 by 1 until DF-SUB > 10.
+010750     if DF-DFIDX = zero
+010760         move spaces to EXCEPT-LINE
+010770         string "BAD DEPARTMENT  CODE=" DF-OWNER-CODE
+010780             " DEPT=" DF-CHECK-DEPT
+010790             delimited by size into EXCEPT-LINE
+010800         write EXCEPT-LINE
+010810         if DF-EXCEPT-STATUS not = "00"
+010820             perform 9900-ABEND thru 9900-EXIT
+010830         end-if
+010840     end-if.
+010850 2621-EXIT.
+010860     exit.
+
+010870 2623-SEARCH-APPROVED-DEPT.
+010880     if DF-APPROVED-DEPT(DF-SUB) = DF-CHECK-DEPT
+010890         move DF-SUB to DF-DFIDX
+010900     end-if.
+010910 2623-EXIT.
+010920     exit.
+
+010930 2622-CHECK-AUTHOR.
+010940     move "N" to DF-FOUND-SWITCH.
+010950     perform 2624-SEARCH-CODE-TABLE thru 2624-EXIT
+010960         varying DF-SUB from 1 by 1 until DF-SUB > DF-CODE-COUNT.
+010970     if not DF-RECORD-WAS-FOUND
+010980         move spaces to EXCEPT-LINE
+010990         string "DANGLING AUTHOR CODE=" DF-OWNER-CODE
+011000             " AUTHOR=" DF-AUTHOR-CODE
+011010             delimited by size into EXCEPT-LINE
+011020         write EXCEPT-LINE
+011030         if DF-EXCEPT-STATUS not = "00"
+011040             perform 9900-ABEND thru 9900-EXIT
+011050         end-if
+011060     end-if.
+011070 2622-EXIT.
+011080     exit.
+
+011090 2624-SEARCH-CODE-TABLE.
+011100     if DF-CODE-ENTRY(DF-SUB) = DF-AUTHOR-CODE
+011110         move "Y" to DF-FOUND-SWITCH
+011120     end-if.
+011130 2624-EXIT.
+011140     exit.
+
+011150****************************************************************
+011160* 2700-CSV-EXTRACT - one pass of DFDSTAFF, one CSV row per     *
+011170* record, for the payroll vendor's import job.                 *
+011180****************************************************************
+011190 2700-CSV-EXTRACT.
+011200     move zero to DF-RECORD-COUNTER.
+011210     open output csvfile.
+011220     if DF-CSV-STATUS not = "00"
+011230         perform 9900-ABEND thru 9900-EXIT
+011240     end-if.
+011250     move "CSV" to DF-CURRENT-OPERATION.
+
+011260     perform 3110-REOPEN-STAFFFILE-FOR-SCAN thru 3110-EXIT.
+011270     perform 7030-POSITION-FROM-CHECKPOINT thru 7030-EXIT.
+011280     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+011290     perform 2710-WRITE-CSV-DETAIL thru 2710-EXIT
+011300         until DF-END-OF-FILE.
+
+011310     close csvfile.
+011320     perform 7020-CLEAR-CHECKPOINT thru 7020-EXIT.
+011330     display "CSV EXTRACT WRITTEN TO " DF-CSVFILE-PATH.
+011340     display "PRESS ENTER TO CONTINUE" with no advancing.
+011350     accept anykey.
+011360 2700-EXIT.
+011370     exit.
+
+011380 2710-WRITE-CSV-DETAIL.
+011390     move spaces to DF-CSV-WORK.
+011400     evaluate EM-POSITION
+011410         when "E"
+011420             move EM-CODE to DF-CSV-CODE
+011430             move EM-NAME to DF-CSV-NAME
+011440             move EM-DEPARTMENT to DF-CSV-DEPARTMENT
+011450             move EM-SALARY to DF-CSV-SALARY
+011460             move EM-JOB-TITLE to DF-CSV-JOB-TITLE
+011470         when "M"
+011480             move MN-CODE to DF-CSV-CODE
+011490             move MN-NAME to DF-CSV-NAME
+011500             move MN-DEPARTMENT to DF-CSV-DEPARTMENT
+011510             move MN-SALARY to DF-CSV-SALARY
+011520             move MN-JOB-TITLE to DF-CSV-JOB-TITLE
+011530         when "X"
+011540             move EX-CODE to DF-CSV-CODE
+011550             move EX-NAME to DF-CSV-NAME
+011560             move EX-DEPARTMENT to DF-CSV-DEPARTMENT
+011570             move EX-SALARY to DF-CSV-SALARY
+011580             move EX-JOB-TITLE to DF-CSV-JOB-TITLE
+011590         when other
+011600             display "UNRECOGNIZED POSITION CODE - RECORD "
+011610                 "SKIPPED FROM CSV EXTRACT: " EM-POSITION
+011620             perform 3100-READ-NEXT-RECORD thru 3100-EXIT
+011630             go to 2710-EXIT
+011640     end-evaluate.
+011650     move DF-CSV-WORK to CSV-LINE.
+011660     write CSV-LINE.
+011670     if DF-CSV-STATUS not = "00"
+011680         perform 9900-ABEND thru 9900-EXIT
+011690     end-if.
+011700     add 1 to DF-RECORD-COUNTER.
+011710     perform 7010-WRITE-CHECKPOINT thru 7010-EXIT.
+011720     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+011730 2710-EXIT.
+011740     exit.
+
+011750****************************************************************
+011760* 3000-DISPATCH-DISPLAY - show the current record using the    *
+011770* field layout that matches its position code.  EMPLOYEE-REC,  *
+011780* MANAGER-REC and EXECUTIVE-REC share one physical record area, *
+011790* so no data movement is needed - only the right fields are    *
+011800* referenced for the type actually on file.                    *
+011810****************************************************************
+011820 3000-DISPATCH-DISPLAY.
+011830     evaluate EM-POSITION
+011840         when "E"
+011850             display EM-CODE " " EM-NAME " " EM-DEPARTMENT " "
+011860                 EM-JOB-TITLE " " EM-SALARY
+011870         when "M"
+011880             display MN-CODE " " MN-NAME " " MN-DEPARTMENT " "
+011890                 MN-JOB-TITLE " " MN-SALARY
+011900         when "X"
+011910             display EX-CODE " " EX-NAME " " EX-DEPARTMENT " "
+011920                 EX-JOB-TITLE " " EX-SALARY
+011930         when other
+011940             display "UNRECOGNIZED POSITION CODE ON RECORD: "
+011950                 EM-POSITION
+011960     end-evaluate.
+011970 3000-EXIT.
+011980     exit.
+
+011990****************************************************************
+012000* 3100-READ-NEXT-RECORD - advance STAFFFILE by one record,     *
+012010* setting DF-EOF-SWITCH at end of file.  Any other non-zero    *
+012020* status is an abend.                                          *
+012030****************************************************************
+012040 3100-READ-NEXT-RECORD.
+012050     read stafffile next record
+012060         at end
+012070             move "Y" to DF-EOF-SWITCH
+012080             go to 3100-EXIT
+012090     end-read.
+012100     if FILE-STATUS not = "00"
+012110         perform 9900-ABEND thru 9900-EXIT
+012120     end-if.
+012130 3100-EXIT.
+012140     exit.
+
+012150****************************************************************
+012160* 3110-REOPEN-STAFFFILE-FOR-SCAN - reposition STAFFFILE at the *
+012170* start of the file ahead of a full-file report or extract.    *
+012180****************************************************************
+012190 3110-REOPEN-STAFFFILE-FOR-SCAN.
+012200     move "N" to DF-EOF-SWITCH.
+012210     close stafffile.
+012220     open i-o stafffile.
+012230     if FILE-STATUS not = "00"
+012240         perform 9900-ABEND thru 9900-EXIT
+012250     end-if.
+012260 3110-EXIT.
+012270     exit.
+
+012280****************************************************************
+012290* 3200-ADVANCE-AND-DISPLAY - print the current record, then    *
+012300* save a checkpoint every DF-CHECKPOINT-INTERVAL records and    *
+012310* move on to the next one.                                     *
+012320****************************************************************
+012330 3200-ADVANCE-AND-DISPLAY.
+012340     perform 3000-DISPATCH-DISPLAY thru 3000-EXIT.
+012350     add 1 to DF-RECORD-COUNTER.
+012360     perform 7010-WRITE-CHECKPOINT thru 7010-EXIT.
+012370     perform 3100-READ-NEXT-RECORD thru 3100-EXIT.
+012380 3200-EXIT.
+012390     exit.
+
+012400****************************************************************
+012410* 6000-PROMPT-ACTING-EMPLOYEE - capture who is making this      *
+012420* maintenance or promotion change, for the audit trail.         *
+012430****************************************************************
+012440 6000-PROMPT-ACTING-EMPLOYEE.
+012450     display "ENTER YOUR OWN EMPLOYEE NUMBER: " with no advancing.
+012460     accept DF-ACTING-NUM.
+012470     display "ENTER YOUR POSITION CODE (E/M/X): "
+012480         with no advancing.
+012490     accept DF-ACTING-POS.
+012500 6000-EXIT.
+012510     exit.
+
+012520****************************************************************
+012530* 6100/6200/6300-STAMP-*-AUDIT - stamp the acting employee's   *
+012540* own code onto EM-AUTHOR-EMP-CODE/MN-AUTHOR-EMP-CODE/          *
+012550* EX-AUTHOR-EMP-CODE and EM-COMMENTS before the record is      *
+012560* written or rewritten.                                        *
+012570****************************************************************
+012580 6100-STAMP-EMPLOYEE-AUDIT.
+012590     move DF-ACTING-EMP-CODE to EM-AUTHOR-EMP-CODE.
+012600     string "UPD" DF-ACTING-NUM delimited by size
+012610         into EM-COMMENTS.
+012620 6100-EXIT.
+012630     exit.
+
+012640 6200-STAMP-MANAGER-AUDIT.
+012650     move DF-ACTING-EMP-CODE to MN-AUTHOR-EMP-CODE.
+012660     string "UPDATED BY EMPLOYEE " DF-ACTING-NUM delimited by size
+012670         into MN-COMMENTS.
+012680 6200-EXIT.
+012690     exit.
+
+012700 6300-STAMP-EXECUTIVE-AUDIT.
+012710     move DF-ACTING-EMP-CODE to EX-AUTHOR-EMP-CODE.
+012720     string "UPDATED BY EMPLOYEE " DF-ACTING-NUM delimited by size
+012730         into EX-COMMENTS.
+012740 6300-EXIT.
+012750     exit.
+
+012760****************************************************************
+012770* 6900-WRITE-AUDIT-ENTRY - append one entry to AUDITLOG for the *
+012780* change just committed, from the snapshot the caller built.    *
+012790****************************************************************
+012800 6900-WRITE-AUDIT-ENTRY.
+012810     open extend auditlog.
+012820     if DF-AUDIT-STATUS = "05" or DF-AUDIT-STATUS = "00"
+012830         continue
+012840     else
+012850         perform 9900-ABEND thru 9900-EXIT
+012860     end-if.
+
+012870     accept AUD-DATE from date yyyymmdd.
+012880     accept AUD-TIME from time.
+012890     move DF-ACTING-EMP-CODE to AUD-ACTING-EMP-CODE.
+012900     move DF-AUDIT-ACTION to AUD-ACTION.
+012910     move EM-CODE to AUD-TARGET-EMP-CODE.
+012920     move DF-AUDIT-BEFORE-DEPT to AUD-BEFORE-DEPARTMENT.
+012930     move DF-AUDIT-AFTER-DEPT to AUD-AFTER-DEPARTMENT.
+012940     move DF-AUDIT-BEFORE-SALARY to AUD-BEFORE-SALARY.
+012950     move DF-AUDIT-AFTER-SALARY to AUD-AFTER-SALARY.
+
+012960     write AUDIT-REC.
+012970     if DF-AUDIT-STATUS not = "00"
+012980         perform 9900-ABEND thru 9900-EXIT
+012990     end-if.
+013000     close auditlog.
+013010 6900-EXIT.
+013020     exit.
+
+013030****************************************************************
+013040* 7000 series - checkpoint/restart support for a full-file run *
+013050* (listing report and CSV extract).  The checkpoint file holds *
+013060* the employee number of the last record fully processed,     *
+013070* tagged with DF-CURRENT-OPERATION so a checkpoint left by one *
+013080* operation is never mistaken for the other's.                *
+013090****************************************************************
+013100 7010-WRITE-CHECKPOINT.
+013110     divide DF-RECORD-COUNTER by DF-CHECKPOINT-INTERVAL
+013120         giving DF-CKPT-QUOTIENT remainder DF-CKPT-REMAINDER.
+013130     if DF-CKPT-REMAINDER = zero
+013140         open output checkptfile
+013150         if DF-CKPT-STATUS not = "00"
+013160             perform 9900-ABEND thru 9900-EXIT
+013170         end-if
+013180         move DF-CURRENT-OPERATION to CKPT-OPERATION
+013190         move EM-EMP-NUM to CKPT-LAST-EMP-NUM
+013200         write CHECKPOINT-REC
+013210         if DF-CKPT-STATUS not = "00"
+013220             perform 9900-ABEND thru 9900-EXIT
+013230         end-if
+013240         close checkptfile
+013250     end-if.
+013260 7010-EXIT.
+013270     exit.
+
+013280 7020-CLEAR-CHECKPOINT.
+013290     open output checkptfile.
+013300     if DF-CKPT-STATUS not = "00"
+013310         perform 9900-ABEND thru 9900-EXIT
+013320     end-if.
+013330     move DF-CURRENT-OPERATION to CKPT-OPERATION.
+013340     move zero to CKPT-LAST-EMP-NUM.
+013350     write CHECKPOINT-REC.
+013360     if DF-CKPT-STATUS not = "00"
+013370         perform 9900-ABEND thru 9900-EXIT
+013380     end-if.
+013390     close checkptfile.
+013400 7020-EXIT.
+013410     exit.
+
+013420 7030-POSITION-FROM-CHECKPOINT.
+013430     move zero to DF-CHECKPOINT-VALUE.
+013440     open input checkptfile.
+013450     if DF-CKPT-STATUS = "00"
+013460         read checkptfile
+013470             at end continue
+013480         end-read
+013490         if DF-CKPT-STATUS = "00"
+013500                 and CKPT-OPERATION = DF-CURRENT-OPERATION
+013510             move CKPT-LAST-EMP-NUM to DF-CHECKPOINT-VALUE
+013520         end-if
+013530         close checkptfile
+013540     end-if.
+013550     if DF-CHECKPOINT-VALUE > zero
+013560         move DF-CHECKPOINT-VALUE to EM-EMP-NUM
+013570         start stafffile key is greater than EM-EMP-NUM
+013580             invalid key
+013590                 move "Y" to DF-EOF-SWITCH
+013600         end-start
+013610         display "RESUMING AFTER LAST CHECKPOINT - EMPLOYEE "
+013620             DF-CHECKPOINT-VALUE
+013630             DF-CHECKPOINT-VALUE
+013640     end-if.
+013650 7030-EXIT.
+013660     exit.
+
+013670****************************************************************
+013680* 9800-TERMINATE - close STAFFFILE on the way out.             *
+013690****************************************************************
+013700 9800-TERMINATE.
+013710     close stafffile.
+013720 9800-EXIT.
+013730     exit.
+
+013740****************************************************************
+013750* 9900-ABEND - a FILE-STATUS value we cannot recover from.     *
+013760* Display a clear message and stop the run with a non-zero     *
+013770* return code instead of continuing on bad data.                *
+013780****************************************************************
+013790 9900-ABEND.
+013800     display "*** DFDSTAFF ABEND *** FILE STATUS = " FILE-STATUS.
+013810     move 16 to return-code.
+013820     stop run.
+013830 9900-EXIT.
+013840     exit.
+
+013850 end program Program1.
